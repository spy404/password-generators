@@ -1,27 +1,1013 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. PASSWORD-GENERATOR.
-
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-01 LENGTH PIC 9(2) VALUE 10.
-01 PASSWORD PIC X(10).
-
-PROCEDURE DIVISION.
-MAIN-LOGIC.
-
-    PERFORM GENERATE-PASSWORD
-        VARYING I FROM 1 BY 1
-        UNTIL I > LENGTH
-
-    DISPLAY PASSWORD.
-
-    STOP RUN.
-
-GENERATE-PASSWORD.
-    MOVE "abcdefghijklmnopqrstuvwxyzABCDEFGHIJKLMNOPQRSTUVWXYZ0123456789!@#$%^&*()_+{}[]" TO CHARACTERS.
-
-    PERFORM VARYING I FROM 1 BY 1
-        UNTIL I > LENGTH
-        COMPUTE RAND-INDEX = FUNCTION RANDOM(1, 74)
-        MOVE CHARACTERS(RAND-INDEX:1) TO PASSWORD(I:1)
-    END-PERFORM.
+000100*****************************************************************
+000110*    PROGRAM  : PGPWDGEN (PASSWORD-GENERATOR)
+000120*    AUTHOR    : D. OKAFOR, ACCESS CONTROL SYSTEMS GROUP
+000130*    INSTALLATION : CORPORATE DATA CENTER
+000140*    DATE-WRITTEN : 01/06/2024
+000150*
+000160*    REMARKS
+000170*    NIGHTLY BATCH JOB THAT PROVISIONS ONE PASSWORD PER ACCOUNT
+000180*    FOR EVERY ACCOUNT ID IN ACCOUNT-IN-FILE.  LENGTH, CHARACTER
+000190*    SET, AND THE AMBIGUOUS-CHARACTER TOGGLE ARE ALL DRIVEN BY
+000200*    PG-PARM-CARD-RECORD, READ ONCE AT JOB START.  EACH PASSWORD
+000210*    IS GUARANTEED TO CONTAIN ONE CHARACTER FROM EVERY CHARACTER
+000220*    CLASS ACTIVE IN THE POOL, CHECKED AGAINST PASSWORD-HISTORY-
+000230*    FILE FOR REUSE WITHIN THE RETENTION WINDOW, AND REJECTED AND
+000240*    RE-ROLLED UNTIL BOTH CHECKS CLEAR.  RESULTS ARE WRITTEN TO
+000250*    THE FIXED-WIDTH PROVISIONING FEED FILE AND TO A MASKED AUDIT
+000260*    LOG, WITH A CHECKPOINT RECORD WRITTEN EVERY N ACCOUNTS SO A
+000270*    LARGE BATCH CAN BE RESTARTED WITHOUT RE-ISSUING CREDENTIALS.
+000280*
+000290*    MAINTENANCE HISTORY
+000300*    DATE-WRITTEN.... 01/06/2024  DLO  ORIGINAL ONE-SHOT UTILITY
+000310*    MODIFIED........ 08/09/2026  DLO  BATCH MODE OVER AN ACCOUNT
+000320*                                      FILE IN PLACE OF A SINGLE
+000330*                                      DISPLAYED PASSWORD
+000340*    MODIFIED........ 08/09/2026  DLO  ENFORCE CHARACTER-CLASS
+000350*                                      COMPLEXITY WITH REJECT/
+000360*                                      RE-ROLL
+000370*    MODIFIED........ 08/09/2026  DLO  LENGTH NOW COMES FROM THE
+000380*                                      PARAMETER CARD, PASSWORD
+000390*                                      WIDENED TO PIC X(32)
+000400*    MODIFIED........ 08/09/2026  DLO  ADDED AUDIT-LOG-FILE WITH
+000410*                                      MASKED PASSWORD VALUES
+000420*    MODIFIED........ 08/09/2026  DLO  ADDED CHECKPOINT/RESTART
+000430*                                      SUPPORT FOR LARGE BATCHES
+000440*    MODIFIED........ 08/09/2026  DLO  ADDED PASSWORD-HISTORY-FILE
+000450*                                      NO-REUSE CHECK
+000460*    MODIFIED........ 08/09/2026  DLO  ADDED FIXED-WIDTH
+000470*                                      PROVISIONING FEED LAYOUT
+000480*    MODIFIED........ 08/09/2026  DLO  PARAMETER-DRIVEN CHARACTER
+000490*                                      SET SELECTION (FULL/ALPHA/
+000500*                                      NUMERIC PIN)
+000510*    MODIFIED........ 08/09/2026  DLO  ADDED AMBIGUOUS-CHARACTER
+000520*                                      EXCLUSION TOGGLE
+000522*    MODIFIED........ 08/09/2026  DLO  STATUS CHECK ON THE PARM
+000523*                                      CARD OPEN, A MIN-LENGTH
+000524*                                      CHECK AGAINST THE CHARSET
+000525*                                      MODE, AND A REJECTED-STATUS
+000526*                                      AUDIT RECORD FOR ACCOUNTS
+000527*                                      THAT EXHAUST THEIR RETRIES
+000530*****************************************************************
+000540 IDENTIFICATION DIVISION.
+000550 PROGRAM-ID. PASSWORD-GENERATOR.
+000560 AUTHOR. D. OKAFOR.
+000570 INSTALLATION. CORPORATE DATA CENTER.
+000580 DATE-WRITTEN. 01/06/2024.
+000590 DATE-COMPILED.
+000600
+000610 ENVIRONMENT DIVISION.
+000620 INPUT-OUTPUT SECTION.
+000630 FILE-CONTROL.
+000640     SELECT PARM-CARD-FILE ASSIGN TO "PARMCARD"
+000650         ORGANIZATION IS LINE SEQUENTIAL
+000660         FILE STATUS IS PG-PARM-STATUS.
+000670
+000680     SELECT ACCOUNT-IN-FILE ASSIGN TO "ACCTIN"
+000690         ORGANIZATION IS LINE SEQUENTIAL
+000700         FILE STATUS IS PG-ACCT-STATUS.
+000710
+000720     SELECT PASSWORD-FEED-FILE ASSIGN TO "PWDFEED"
+000730         ORGANIZATION IS LINE SEQUENTIAL
+000740         FILE STATUS IS PG-FEED-STATUS.
+000750
+000760     SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+000770         ORGANIZATION IS LINE SEQUENTIAL
+000780         FILE STATUS IS PG-AUDIT-STATUS.
+000790
+000800     SELECT OPTIONAL CHECKPOINT-FILE ASSIGN TO "CHKPTFIL"
+000810         ORGANIZATION IS LINE SEQUENTIAL
+000820         FILE STATUS IS PG-CHKPT-STATUS.
+000830
+000840     SELECT OPTIONAL PASSWORD-HISTORY-FILE ASSIGN TO "PWDHIST"
+000850         ORGANIZATION IS INDEXED
+000860         ACCESS MODE IS DYNAMIC
+000870         RECORD KEY IS PG-HI-KEY
+000880         FILE STATUS IS PG-HIST-STATUS.
+000890
+000900 DATA DIVISION.
+000910 FILE SECTION.
+000920 FD  PARM-CARD-FILE
+000930     RECORDING MODE IS F.
+000940     COPY PGPARM.
+000950
+000960 FD  ACCOUNT-IN-FILE
+000970     RECORDING MODE IS F.
+000980     COPY PGACCT.
+000990
+001000 FD  PASSWORD-FEED-FILE
+001010     RECORDING MODE IS F.
+001020     COPY PGFEED.
+001030
+001040 FD  AUDIT-LOG-FILE
+001050     RECORDING MODE IS F.
+001060     COPY PGAUDIT.
+001070
+001080 FD  CHECKPOINT-FILE
+001090     RECORDING MODE IS F.
+001100     COPY PGCHKPT.
+001110
+001120 FD  PASSWORD-HISTORY-FILE.
+001130     COPY PGHIST.
+001140
+001150 WORKING-STORAGE SECTION.
+001160
+001170*****************************************************************
+001180*    CONSTANTS
+001190*****************************************************************
+001200 01  PG-CONSTANTS.
+001210     05  PG-MAX-RETRY-ATTEMPTS      PIC 9(03) COMP VALUE 50.
+001220     05  PG-DEFAULT-EXPIRATION-DAYS PIC 9(03) COMP VALUE 90.
+001230
+001240*****************************************************************
+001250*    SWITCHES
+001260*****************************************************************
+001270 01  PG-SWITCHES.
+001280     05  PG-ACCOUNT-EOF-SWITCH      PIC X(01) VALUE 'N'.
+001290         88  PG-END-OF-ACCOUNTS          VALUE 'Y'.
+001300     05  PG-RESTART-SWITCH          PIC X(01) VALUE 'N'.
+001310         88  PG-RESTART-IN-PROGRESS      VALUE 'Y'.
+001320     05  PG-PASSWORD-OK-SWITCH      PIC X(01) VALUE 'N'.
+001330         88  PG-PASSWORD-ACCEPTED        VALUE 'Y'.
+001340     05  PG-COMPLEXITY-OK-SWITCH    PIC X(01) VALUE 'N'.
+001350         88  PG-COMPLEXITY-OK            VALUE 'Y'.
+001360     05  PG-HIST-EOF-SWITCH         PIC X(01) VALUE 'N'.
+001370         88  PG-HIST-END-OF-SET          VALUE 'Y'.
+001380     05  PG-HIST-FOUND-SWITCH       PIC X(01) VALUE 'N'.
+001390         88  PG-HIST-MATCH-FOUND         VALUE 'Y'.
+001400
+001410 01  PG-POOL-CLASS-SWITCHES.
+001420     05  PG-POOL-HAS-UPPER-SW       PIC X(01) VALUE 'N'.
+001430         88  PG-POOL-HAS-UPPER           VALUE 'Y'.
+001440     05  PG-POOL-HAS-LOWER-SW       PIC X(01) VALUE 'N'.
+001450         88  PG-POOL-HAS-LOWER           VALUE 'Y'.
+001460     05  PG-POOL-HAS-DIGIT-SW       PIC X(01) VALUE 'N'.
+001470         88  PG-POOL-HAS-DIGIT           VALUE 'Y'.
+001480     05  PG-POOL-HAS-SYMBOL-SW      PIC X(01) VALUE 'N'.
+001490         88  PG-POOL-HAS-SYMBOL          VALUE 'Y'.
+001500
+001510 01  PG-CANDIDATE-CLASS-SWITCHES.
+001520     05  PG-CAND-HAS-UPPER-SW       PIC X(01).
+001530         88  PG-CAND-HAS-UPPER           VALUE 'Y'.
+001540     05  PG-CAND-HAS-LOWER-SW       PIC X(01).
+001550         88  PG-CAND-HAS-LOWER           VALUE 'Y'.
+001560     05  PG-CAND-HAS-DIGIT-SW       PIC X(01).
+001570         88  PG-CAND-HAS-DIGIT           VALUE 'Y'.
+001580     05  PG-CAND-HAS-SYMBOL-SW      PIC X(01).
+001590         88  PG-CAND-HAS-SYMBOL          VALUE 'Y'.
+001600
+001610 01  PG-AMBIGUITY-CHECK.
+001620     05  PG-AMBIG-CANDIDATE-CHAR    PIC X(01).
+001630     05  PG-AMBIG-TALLY             PIC 9(02) COMP.
+001640     05  PG-AMBIG-RESULT-SWITCH     PIC X(01).
+001650         88  PG-CHAR-IS-AMBIGUOUS        VALUE 'Y'.
+001660
+001670*****************************************************************
+001680*    FILE STATUS FIELDS
+001690*****************************************************************
+001700 01  PG-FILE-STATUSES.
+001710     05  PG-PARM-STATUS             PIC X(02).
+001720     05  PG-ACCT-STATUS             PIC X(02).
+001730     05  PG-FEED-STATUS             PIC X(02).
+001740     05  PG-AUDIT-STATUS            PIC X(02).
+001750     05  PG-CHKPT-STATUS            PIC X(02).
+001760     05  PG-HIST-STATUS             PIC X(02).
+001770
+001780*****************************************************************
+001790*    COUNTERS AND WORKING SUBSCRIPTS
+001800*****************************************************************
+001810 01  PG-COUNTERS.
+001820     05  PG-SUBSCRIPT               PIC 9(02) COMP.
+001830     05  PG-RAND-INDEX              PIC 9(02) COMP.
+001840     05  PG-RAND-SEED-WORK          PIC 9(06) COMP.
+001850     05  PG-RAND-SEED-RESULT        PIC 9(01) COMP.
+001860     05  PG-CANDIDATE-LENGTH        PIC 9(02) COMP.
+001870     05  PG-RETRY-COUNT             PIC 9(03) COMP VALUE ZERO.
+001880     05  PG-ACCOUNTS-PROCESSED      PIC 9(07) COMP VALUE ZERO.
+001890     05  PG-ACCOUNTS-READ           PIC 9(07) COMP VALUE ZERO.
+001900     05  PG-SINCE-LAST-CHECKPOINT   PIC 9(05) COMP VALUE ZERO.
+001910     05  PG-HIST-MAX-SEQ            PIC 9(04) COMP VALUE ZERO.
+001920     05  PG-HIST-WINDOW-START       PIC S9(05) COMP VALUE ZERO.
+001925     05  PG-MIN-LENGTH-FOR-MODE     PIC 9(02) COMP VALUE ZERO.
+001930
+001940*****************************************************************
+001950*    CHARACTER POOL
+001960*****************************************************************
+001970 01  PG-CHARACTER-POOL.
+001980     05  PG-CHARACTERS              PIC X(74).
+001990     05  PG-CHARACTERS-LENGTH       PIC 9(03) COMP VALUE ZERO.
+002000
+002010 01  PG-CLASS-SOURCE-STRINGS.
+002020     05  PG-UPPER-SOURCE  PIC X(26)
+002030             VALUE "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
+002040     05  PG-LOWER-SOURCE  PIC X(26)
+002050             VALUE "abcdefghijklmnopqrstuvwxyz".
+002060     05  PG-DIGIT-SOURCE  PIC X(10) VALUE "0123456789".
+002070     05  PG-SYMBOL-SOURCE PIC X(12) VALUE "!@#$%^&*()_+".
+002080     05  PG-AMBIGUOUS-CHARS PIC X(05) VALUE "O0lI1".
+002090
+002100 01  PG-ACTIVE-CLASS-POOLS.
+002110     05  PG-ACTIVE-UPPER            PIC X(26).
+002120     05  PG-ACTIVE-UPPER-LEN        PIC 9(02) COMP VALUE ZERO.
+002130     05  PG-ACTIVE-LOWER            PIC X(26).
+002140     05  PG-ACTIVE-LOWER-LEN        PIC 9(02) COMP VALUE ZERO.
+002150     05  PG-ACTIVE-DIGIT            PIC X(10).
+002160     05  PG-ACTIVE-DIGIT-LEN        PIC 9(02) COMP VALUE ZERO.
+002170     05  PG-ACTIVE-SYMBOL           PIC X(12).
+002180     05  PG-ACTIVE-SYMBOL-LEN       PIC 9(02) COMP VALUE ZERO.
+002190
+002200*****************************************************************
+002210*    PASSWORD WORK AREA
+002220*****************************************************************
+002230 01  PG-WORK-PASSWORD.
+002240     05  PG-PASSWORD                PIC X(32).
+002250
+002260 01  PG-SCAN-WORK.
+002270     05  PG-SCAN-CHAR               PIC X(01).
+002280
+002290 01  PG-MASK-WORK.
+002300     05  PG-MASKED-PASSWORD         PIC X(32).
+002310
+002320*****************************************************************
+002330*    DATE AND TIME WORK AREA
+002340*****************************************************************
+002350 01  PG-DATE-TIME-WORK.
+002360     05  PG-CURRENT-DATE-TIME       PIC X(21).
+002370     05  PG-TODAY-YMD               PIC 9(08).
+002380     05  PG-TODAY-JULIAN            PIC 9(07) COMP.
+002390     05  PG-EXPIRATION-JULIAN       PIC 9(07) COMP.
+002400     05  PG-EXPIRATION-YMD          PIC 9(08).
+002410     05  PG-TIMESTAMP-DISPLAY       PIC X(26).
+002420
+002430 PROCEDURE DIVISION.
+002440
+002450*****************************************************************
+002460*    0000-MAINLINE
+002470*****************************************************************
+002480 0000-MAINLINE.
+002490     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+002500
+002510     PERFORM 2000-PROCESS-ACCOUNTS THRU 2000-EXIT
+002520         UNTIL PG-END-OF-ACCOUNTS.
+002530
+002540     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+002550
+002560     STOP RUN.
+002570
+002580*****************************************************************
+002590*    1000-INITIALIZE - READ THE PARM CARD, BUILD THE CHARACTER
+002600*    POOL, SEED THE RANDOM NUMBER GENERATOR, LOAD ANY CHECKPOINT
+002610*    FROM A PRIOR RUN, AND OPEN ALL FILES IN THE CORRECT MODE.
+002620*****************************************************************
+002630 1000-INITIALIZE.
+002640     PERFORM 1300-READ-PARM-CARD THRU 1300-EXIT.
+002650     PERFORM 1100-BUILD-CHARACTER-POOL THRU 1100-EXIT.
+002660     PERFORM 1150-SEED-RANDOM-NUMBER THRU 1150-EXIT.
+002670     PERFORM 1400-READ-CHECKPOINT THRU 1400-EXIT.
+002680     PERFORM 1200-OPEN-FILES THRU 1200-EXIT.
+002690 1000-EXIT.
+002700     EXIT.
+002710
+002720 1100-BUILD-CHARACTER-POOL.
+002730     MOVE SPACES TO PG-CHARACTERS.
+002740     MOVE ZERO TO PG-CHARACTERS-LENGTH.
+002750     MOVE SPACES TO PG-ACTIVE-UPPER PG-ACTIVE-LOWER
+002760         PG-ACTIVE-DIGIT PG-ACTIVE-SYMBOL.
+002770     MOVE ZERO TO PG-ACTIVE-UPPER-LEN PG-ACTIVE-LOWER-LEN
+002780         PG-ACTIVE-DIGIT-LEN PG-ACTIVE-SYMBOL-LEN.
+002790     MOVE 'N' TO PG-POOL-HAS-UPPER-SW PG-POOL-HAS-LOWER-SW
+002800         PG-POOL-HAS-DIGIT-SW PG-POOL-HAS-SYMBOL-SW.
+002810
+002820     IF PG-PC-NUMERIC-PIN-ONLY
+002830         PERFORM 1130-ADD-DIGIT-CLASS THRU 1130-EXIT
+002840     ELSE
+002850         PERFORM 1110-ADD-UPPER-CLASS THRU 1110-EXIT
+002860         PERFORM 1120-ADD-LOWER-CLASS THRU 1120-EXIT
+002870         PERFORM 1130-ADD-DIGIT-CLASS THRU 1130-EXIT
+002880         IF PG-PC-FULL-MIX
+002890             PERFORM 1140-ADD-SYMBOL-CLASS THRU 1140-EXIT
+002900         END-IF
+002910     END-IF.
+002920 1100-EXIT.
+002930     EXIT.
+002940
+002950 1110-ADD-UPPER-CLASS.
+002960     PERFORM 1111-ADD-UPPER-CHAR THRU 1111-EXIT
+002970         VARYING PG-SUBSCRIPT FROM 1 BY 1
+002980         UNTIL PG-SUBSCRIPT > 26.
+002990 1110-EXIT.
+003000     EXIT.
+003010
+003020 1111-ADD-UPPER-CHAR.
+003030     MOVE PG-UPPER-SOURCE(PG-SUBSCRIPT:1) TO PG-SCAN-CHAR.
+003040     MOVE PG-SCAN-CHAR TO PG-AMBIG-CANDIDATE-CHAR.
+003050     PERFORM 1190-CHECK-IF-AMBIGUOUS THRU 1190-EXIT.
+003060     IF NOT PG-CHAR-IS-AMBIGUOUS
+003070         ADD 1 TO PG-CHARACTERS-LENGTH
+003080         MOVE PG-SCAN-CHAR
+003090             TO PG-CHARACTERS(PG-CHARACTERS-LENGTH:1)
+003100         ADD 1 TO PG-ACTIVE-UPPER-LEN
+003110         MOVE PG-SCAN-CHAR
+003120             TO PG-ACTIVE-UPPER(PG-ACTIVE-UPPER-LEN:1)
+003130         MOVE 'Y' TO PG-POOL-HAS-UPPER-SW
+003140     END-IF.
+003150 1111-EXIT.
+003160     EXIT.
+003170
+003180 1120-ADD-LOWER-CLASS.
+003190     PERFORM 1121-ADD-LOWER-CHAR THRU 1121-EXIT
+003200         VARYING PG-SUBSCRIPT FROM 1 BY 1
+003210         UNTIL PG-SUBSCRIPT > 26.
+003220 1120-EXIT.
+003230     EXIT.
+003240
+003250 1121-ADD-LOWER-CHAR.
+003260     MOVE PG-LOWER-SOURCE(PG-SUBSCRIPT:1) TO PG-SCAN-CHAR.
+003270     MOVE PG-SCAN-CHAR TO PG-AMBIG-CANDIDATE-CHAR.
+003280     PERFORM 1190-CHECK-IF-AMBIGUOUS THRU 1190-EXIT.
+003290     IF NOT PG-CHAR-IS-AMBIGUOUS
+003300         ADD 1 TO PG-CHARACTERS-LENGTH
+003310         MOVE PG-SCAN-CHAR
+003320             TO PG-CHARACTERS(PG-CHARACTERS-LENGTH:1)
+003330         ADD 1 TO PG-ACTIVE-LOWER-LEN
+003340         MOVE PG-SCAN-CHAR
+003350             TO PG-ACTIVE-LOWER(PG-ACTIVE-LOWER-LEN:1)
+003360         MOVE 'Y' TO PG-POOL-HAS-LOWER-SW
+003370     END-IF.
+003380 1121-EXIT.
+003390     EXIT.
+003400
+003410 1130-ADD-DIGIT-CLASS.
+003420     PERFORM 1131-ADD-DIGIT-CHAR THRU 1131-EXIT
+003430         VARYING PG-SUBSCRIPT FROM 1 BY 1
+003440         UNTIL PG-SUBSCRIPT > 10.
+003450 1130-EXIT.
+003460     EXIT.
+003470
+003480 1131-ADD-DIGIT-CHAR.
+003490     MOVE PG-DIGIT-SOURCE(PG-SUBSCRIPT:1) TO PG-SCAN-CHAR.
+003500     MOVE PG-SCAN-CHAR TO PG-AMBIG-CANDIDATE-CHAR.
+003510     PERFORM 1190-CHECK-IF-AMBIGUOUS THRU 1190-EXIT.
+003520     IF NOT PG-CHAR-IS-AMBIGUOUS
+003530         ADD 1 TO PG-CHARACTERS-LENGTH
+003540         MOVE PG-SCAN-CHAR
+003550             TO PG-CHARACTERS(PG-CHARACTERS-LENGTH:1)
+003560         ADD 1 TO PG-ACTIVE-DIGIT-LEN
+003570         MOVE PG-SCAN-CHAR
+003580             TO PG-ACTIVE-DIGIT(PG-ACTIVE-DIGIT-LEN:1)
+003590         MOVE 'Y' TO PG-POOL-HAS-DIGIT-SW
+003600     END-IF.
+003610 1131-EXIT.
+003620     EXIT.
+003630
+003640 1140-ADD-SYMBOL-CLASS.
+003650     PERFORM 1141-ADD-SYMBOL-CHAR THRU 1141-EXIT
+003660         VARYING PG-SUBSCRIPT FROM 1 BY 1
+003670         UNTIL PG-SUBSCRIPT > 12.
+003680 1140-EXIT.
+003690     EXIT.
+003700
+003710 1141-ADD-SYMBOL-CHAR.
+003720     MOVE PG-SYMBOL-SOURCE(PG-SUBSCRIPT:1) TO PG-SCAN-CHAR.
+003730     MOVE PG-SCAN-CHAR TO PG-AMBIG-CANDIDATE-CHAR.
+003740     PERFORM 1190-CHECK-IF-AMBIGUOUS THRU 1190-EXIT.
+003750     IF NOT PG-CHAR-IS-AMBIGUOUS
+003760         ADD 1 TO PG-CHARACTERS-LENGTH
+003770         MOVE PG-SCAN-CHAR
+003780             TO PG-CHARACTERS(PG-CHARACTERS-LENGTH:1)
+003790         ADD 1 TO PG-ACTIVE-SYMBOL-LEN
+003800         MOVE PG-SCAN-CHAR
+003810             TO PG-ACTIVE-SYMBOL(PG-ACTIVE-SYMBOL-LEN:1)
+003820         MOVE 'Y' TO PG-POOL-HAS-SYMBOL-SW
+003830     END-IF.
+003840 1141-EXIT.
+003850     EXIT.
+003860
+003870 1190-CHECK-IF-AMBIGUOUS.
+003880     MOVE ZERO TO PG-AMBIG-TALLY.
+003890     MOVE 'N' TO PG-AMBIG-RESULT-SWITCH.
+003900     IF PG-PC-EXCLUDE-AMBIGUOUS
+003910         INSPECT PG-AMBIGUOUS-CHARS TALLYING PG-AMBIG-TALLY
+003920             FOR ALL PG-AMBIG-CANDIDATE-CHAR
+003930         IF PG-AMBIG-TALLY > ZERO
+003940             MOVE 'Y' TO PG-AMBIG-RESULT-SWITCH
+003950         END-IF
+003960     END-IF.
+003970 1190-EXIT.
+003980     EXIT.
+003990
+004000 1150-SEED-RANDOM-NUMBER.
+004010     MOVE FUNCTION CURRENT-DATE TO PG-CURRENT-DATE-TIME.
+004020     MOVE PG-CURRENT-DATE-TIME(9:6) TO PG-RAND-SEED-WORK.
+004030     COMPUTE PG-RAND-SEED-RESULT =
+004040         FUNCTION RANDOM(PG-RAND-SEED-WORK).
+004050 1150-EXIT.
+004060     EXIT.
+004070
+004080*****************************************************************
+004090*    1200-OPEN-FILES - ACCOUNT-IN-FILE IS ALWAYS READ FROM THE
+004100*    TOP; PASSWORD-FEED-FILE AND AUDIT-LOG-FILE ARE OPENED
+004110*    EXTEND RATHER THAN OUTPUT WHEN RESUMING FROM A CHECKPOINT.
+004120*    A FAILED OPEN ON ANY OF THESE ABENDS THE JOB RATHER THAN
+004130*    LETTING IT RUN A SILENT, EMPTY BATCH.
+004140*****************************************************************
+004150 1200-OPEN-FILES.
+004160     OPEN INPUT ACCOUNT-IN-FILE.
+004170     IF PG-ACCT-STATUS NOT = '00'
+004180         DISPLAY "PGPWDGEN: CANNOT OPEN ACCOUNT-IN-FILE - STATUS "
+004190             PG-ACCT-STATUS " - ABEND"
+004200         MOVE 16 TO RETURN-CODE
+004210         STOP RUN
+004220     END-IF.
+004230
+004240     IF PG-RESTART-IN-PROGRESS
+004250         OPEN EXTEND PASSWORD-FEED-FILE
+004260         OPEN EXTEND AUDIT-LOG-FILE
+004270     ELSE
+004280         OPEN OUTPUT PASSWORD-FEED-FILE
+004290         OPEN OUTPUT AUDIT-LOG-FILE
+004300     END-IF.
+004310     IF PG-FEED-STATUS NOT = '00'
+004320         DISPLAY "PGPWDGEN: CANNOT OPEN PASSWORD-FEED-FILE - "
+004330             "STATUS " PG-FEED-STATUS " - ABEND"
+004340         MOVE 16 TO RETURN-CODE
+004350         STOP RUN
+004360     END-IF.
+004370     IF PG-AUDIT-STATUS NOT = '00'
+004380         DISPLAY "PGPWDGEN: CANNOT OPEN AUDIT-LOG-FILE - STATUS "
+004390             PG-AUDIT-STATUS " - ABEND"
+004400         MOVE 16 TO RETURN-CODE
+004410         STOP RUN
+004420     END-IF.
+004430
+004440     PERFORM 1250-OPEN-HISTORY-FILE THRU 1250-EXIT.
+004450 1200-EXIT.
+004460     EXIT.
+004470
+004480 1250-OPEN-HISTORY-FILE.
+004490     OPEN I-O PASSWORD-HISTORY-FILE.
+004500     IF PG-HIST-STATUS = '35'
+004510         OPEN OUTPUT PASSWORD-HISTORY-FILE
+004512         CLOSE PASSWORD-HISTORY-FILE
+004514         OPEN I-O PASSWORD-HISTORY-FILE
+004516     END-IF.
+004518     IF PG-HIST-STATUS NOT = '00'
+004520         DISPLAY "PGPWDGEN: CANNOT OPEN PASSWORD-HISTORY-FILE - "
+004522             "STATUS " PG-HIST-STATUS " - ABEND"
+004524         MOVE 16 TO RETURN-CODE
+004526         STOP RUN
+004528     END-IF.
+004550 1250-EXIT.
+004560     EXIT.
+004570
+004580*****************************************************************
+004590*    1300-READ-PARM-CARD - ONE CONTROL CARD DRIVES THE ENTIRE
+004600*    RUN: REQUESTOR, PASSWORD LENGTH, CHARACTER-SET MODE,
+004610*    AMBIGUOUS-CHARACTER TOGGLE, CHECKPOINT INTERVAL, AND
+004620*    HISTORY RETENTION COUNT.
+004630*****************************************************************
+004640 1300-READ-PARM-CARD.
+004650     OPEN INPUT PARM-CARD-FILE.
+004651     IF PG-PARM-STATUS NOT = '00'
+004652         DISPLAY "PGPWDGEN: CANNOT OPEN PARM-CARD-FILE - STATUS "
+004653             PG-PARM-STATUS " - ABEND"
+004654         MOVE 16 TO RETURN-CODE
+004655         STOP RUN
+004656     END-IF.
+004660     READ PARM-CARD-FILE
+004670         AT END
+004680             DISPLAY "PGPWDGEN: MISSING PARAMETER CARD - ABEND"
+004690             CLOSE PARM-CARD-FILE
+004700             MOVE 16 TO RETURN-CODE
+004710             STOP RUN
+004720     END-READ.
+004730     CLOSE PARM-CARD-FILE.
+004732     IF NOT PG-PC-FULL-MIX
+004733        AND NOT PG-PC-ALPHANUMERIC-ONLY
+004734        AND NOT PG-PC-NUMERIC-PIN-ONLY
+004735         DISPLAY "PGPWDGEN: INVALID CHARACTER-SET MODE '"
+004736             PG-PC-CHARSET-MODE "' ON PARM CARD - ABEND"
+004737         MOVE 16 TO RETURN-CODE
+004738         STOP RUN
+004739     END-IF.
+004740     IF PG-PC-PASSWORD-LENGTH = ZERO
+004750         MOVE 10 TO PG-PC-PASSWORD-LENGTH
+004760     END-IF.
+004770     IF PG-PC-PASSWORD-LENGTH > 32
+004780         MOVE 32 TO PG-PC-PASSWORD-LENGTH
+004790     END-IF.
+004800     IF PG-PC-HISTORY-RETENTION = ZERO
+004810         MOVE 1 TO PG-PC-HISTORY-RETENTION
+004820     END-IF.
+004830     IF PG-PC-CHECKPOINT-INTERVAL = ZERO
+004840         MOVE 100 TO PG-PC-CHECKPOINT-INTERVAL
+004850     END-IF.
+004852     PERFORM 1310-VALIDATE-LENGTH-VS-CHARSET THRU 1310-EXIT.
+004860 1300-EXIT.
+004870     EXIT.
+004872
+004874*****************************************************************
+004876*    1310-VALIDATE-LENGTH-VS-CHARSET - A CANDIDATE CANNOT CLEAR
+004878*    3200-CHECK-COMPLEXITY IF IT IS SHORTER THAN THE NUMBER OF
+004880*    CHARACTER CLASSES THE SELECTED CHARSET MODE REQUIRES ONE OF
+004882*    EACH OF.  CATCH A BAD PARM CARD HERE INSTEAD OF LETTING
+004884*    EVERY ACCOUNT IN THE RUN EXHAUST ITS RETRIES.
+004886*****************************************************************
+004888 1310-VALIDATE-LENGTH-VS-CHARSET.
+004890     IF PG-PC-NUMERIC-PIN-ONLY
+004892         MOVE 1 TO PG-MIN-LENGTH-FOR-MODE
+004894     ELSE
+004896         IF PG-PC-FULL-MIX
+004898             MOVE 4 TO PG-MIN-LENGTH-FOR-MODE
+004900         ELSE
+004902             MOVE 3 TO PG-MIN-LENGTH-FOR-MODE
+004904         END-IF
+004906     END-IF.
+004908     IF PG-PC-PASSWORD-LENGTH < PG-MIN-LENGTH-FOR-MODE
+004910         DISPLAY "PGPWDGEN: LENGTH " PG-PC-PASSWORD-LENGTH
+004912             " TOO SHORT FOR CHARSET MODE "
+004913             PG-PC-CHARSET-MODE " - ABEND"
+004916         MOVE 16 TO RETURN-CODE
+004918         STOP RUN
+004920     END-IF.
+004922 1310-EXIT.
+004924     EXIT.
+004926
+004928*****************************************************************
+004930*    1400-READ-CHECKPOINT - IF A CHECKPOINT FROM A PRIOR, ABENDED
+004932*    RUN EXISTS, PICK UP RESTART PROCESSING AFTER THAT ACCOUNT.
+004934*****************************************************************
+004936 1400-READ-CHECKPOINT.
+004940     OPEN INPUT CHECKPOINT-FILE.
+004942     IF PG-CHKPT-STATUS = '00' OR PG-CHKPT-STATUS = '05'
+004950         READ CHECKPOINT-FILE
+004960             AT END
+004970                 MOVE 'N' TO PG-RESTART-SWITCH
+004980             NOT AT END
+004990                 MOVE 'Y' TO PG-RESTART-SWITCH
+005000                 DISPLAY "PGPWDGEN: RESTARTING AFTER ACCOUNT "
+005010                     PG-CK-LAST-ACCOUNT-ID
+005020         END-READ
+005030         CLOSE CHECKPOINT-FILE
+005032     ELSE
+005034         DISPLAY "PGPWDGEN: *WARNING* CANNOT OPEN CHKPT FILE - "
+005036             "STATUS " PG-CHKPT-STATUS " - TREATING AS NEW RUN"
+005038         MOVE 'N' TO PG-RESTART-SWITCH
+005039     END-IF.
+005040 1400-EXIT.
+005050     EXIT.
+005060
+005070*****************************************************************
+005080*    2000-PROCESS-ACCOUNTS - DRIVES ONE ACCOUNT AT A TIME.  ON A
+005090*    RESTARTED RUN, ACCOUNTS ALREADY READ BEFORE THE LAST
+005100*    CHECKPOINT ARE SKIPPED RATHER THAN REPROCESSED.  THE READ
+005110*    COUNT - NOT THE ACCEPTED-PASSWORD COUNT - DRIVES BOTH THE
+005120*    SKIP COMPARISON AND THE CHECKPOINT RECORD SO AN ACCOUNT
+005130*    THAT EXHAUSTS ITS RETRIES WITHOUT EVER BEING ACCEPTED DOES
+005140*    NOT LEAVE THE TWO OUT OF STEP.
+005150*****************************************************************
+005160 2000-PROCESS-ACCOUNTS.
+005170     PERFORM 2100-READ-ACCOUNT THRU 2100-EXIT.
+005180     IF PG-END-OF-ACCOUNTS
+005190         GO TO 2000-EXIT
+005200     END-IF.
+005210
+005220     ADD 1 TO PG-ACCOUNTS-READ.
+005230
+005240     IF PG-RESTART-IN-PROGRESS
+005250         IF PG-ACCOUNTS-READ NOT > PG-CK-ACCOUNTS-COMPLETED
+005260             GO TO 2000-EXIT
+005270         ELSE
+005280             MOVE 'N' TO PG-RESTART-SWITCH
+005290         END-IF
+005300     END-IF.
+005310
+005320     PERFORM 2150-GET-CURRENT-DATE-TIME THRU 2150-EXIT.
+005330     PERFORM 3000-GENERATE-PASSWORD THRU 3000-EXIT.
+005340     IF PG-PASSWORD-ACCEPTED
+005350         PERFORM 4000-WRITE-OUTPUT-RECORDS THRU 4000-EXIT
+005360         ADD 1 TO PG-ACCOUNTS-PROCESSED
+005370     END-IF.
+005380     PERFORM 5000-CHECKPOINT-IF-NEEDED THRU 5000-EXIT.
+005390 2000-EXIT.
+005400     EXIT.
+005410
+005420 2100-READ-ACCOUNT.
+005430     READ ACCOUNT-IN-FILE
+005440         AT END
+005450             MOVE 'Y' TO PG-ACCOUNT-EOF-SWITCH
+005460     END-READ.
+005470 2100-EXIT.
+005480     EXIT.
+005490
+005500*****************************************************************
+005510*    2150-GET-CURRENT-DATE-TIME - TIMESTAMP FOR THE AUDIT LOG,
+005520*    GENERATION DATE FOR THE FEED RECORD, AND AN EXPIRATION DATE
+005530*    COMPUTED BY THE STANDARD POLICY RETENTION PERIOD.
+005540*****************************************************************
+005550 2150-GET-CURRENT-DATE-TIME.
+005560     MOVE FUNCTION CURRENT-DATE TO PG-CURRENT-DATE-TIME.
+005570     MOVE PG-CURRENT-DATE-TIME(1:8) TO PG-TODAY-YMD.
+005580     COMPUTE PG-TODAY-JULIAN =
+005590         FUNCTION INTEGER-OF-DATE(PG-TODAY-YMD).
+005600     COMPUTE PG-EXPIRATION-JULIAN =
+005610         PG-TODAY-JULIAN + PG-DEFAULT-EXPIRATION-DAYS.
+005620     COMPUTE PG-EXPIRATION-YMD =
+005630         FUNCTION DATE-OF-INTEGER(PG-EXPIRATION-JULIAN).
+005640     STRING PG-CURRENT-DATE-TIME(1:4) "-"
+005650            PG-CURRENT-DATE-TIME(5:2) "-"
+005660            PG-CURRENT-DATE-TIME(7:2) " "
+005670            PG-CURRENT-DATE-TIME(9:2) ":"
+005680            PG-CURRENT-DATE-TIME(11:2) ":"
+005690            PG-CURRENT-DATE-TIME(13:2)
+005700         DELIMITED BY SIZE INTO PG-TIMESTAMP-DISPLAY.
+005710 2150-EXIT.
+005720     EXIT.
+005730
+005740*****************************************************************
+005750*    3000-GENERATE-PASSWORD - BUILDS A CANDIDATE, VALIDATES IT
+005760*    AGAINST COMPLEXITY AND HISTORY, AND RE-ROLLS UNTIL BOTH
+005770*    CHECKS CLEAR OR THE RETRY LIMIT IS REACHED.  AN AUDIT RECORD
+005772*    IS WRITTEN EITHER WAY SO AN ACCOUNT THAT EXHAUSTS ITS
+005774*    RETRIES LEAVES A DURABLE REJECTED ENTRY RATHER THAN ONLY A
+005776*    CONSOLE DISPLAY.
+005780*****************************************************************
+005790 3000-GENERATE-PASSWORD.
+005800     MOVE PG-PC-PASSWORD-LENGTH TO PG-CANDIDATE-LENGTH.
+005810     MOVE ZERO TO PG-RETRY-COUNT.
+005820     MOVE 'N' TO PG-PASSWORD-OK-SWITCH.
+005830
+005840     PERFORM 3010-TRY-CANDIDATE THRU 3010-EXIT
+005850         UNTIL PG-PASSWORD-ACCEPTED
+005860            OR PG-RETRY-COUNT NOT < PG-MAX-RETRY-ATTEMPTS.
+005870
+005880     IF NOT PG-PASSWORD-ACCEPTED
+005890         DISPLAY "PGPWDGEN: NO VALID PASSWORD FOR ACCOUNT "
+005900             PG-IN-ACCOUNT-ID " AFTER " PG-RETRY-COUNT " TRIES"
+005910     ELSE
+005920         PERFORM 3400-WRITE-HISTORY-ENTRY THRU 3400-EXIT
+005930     END-IF.
+005932     PERFORM 4200-WRITE-AUDIT-RECORD THRU 4200-EXIT.
+005940 3000-EXIT.
+005950     EXIT.
+005960
+005970 3010-TRY-CANDIDATE.
+005980     ADD 1 TO PG-RETRY-COUNT.
+005990     PERFORM 3100-BUILD-CANDIDATE THRU 3100-EXIT.
+006000     PERFORM 3200-CHECK-COMPLEXITY THRU 3200-EXIT.
+006010     IF PG-COMPLEXITY-OK
+006020         PERFORM 3300-CHECK-HISTORY THRU 3300-EXIT
+006030         IF NOT PG-HIST-MATCH-FOUND
+006040             MOVE 'Y' TO PG-PASSWORD-OK-SWITCH
+006050         END-IF
+006060     END-IF.
+006070 3010-EXIT.
+006080     EXIT.
+006090
+006100*****************************************************************
+006110*    3100-BUILD-CANDIDATE - FILLS EVERY POSITION UNIFORMLY FROM
+006120*    THE ACTIVE POOL, THEN OVERLAYS ONE RANDOM POSITION PER
+006130*    ACTIVE CLASS SO THE MIX IS SEEDED BEFORE 3200 VALIDATES IT.
+006140*****************************************************************
+006150 3100-BUILD-CANDIDATE.
+006160     MOVE SPACES TO PG-PASSWORD.
+006170     PERFORM 3110-FILL-ONE-POSITION THRU 3110-EXIT
+006180         VARYING PG-SUBSCRIPT FROM 1 BY 1
+006190         UNTIL PG-SUBSCRIPT > PG-CANDIDATE-LENGTH.
+006200
+006210     IF PG-POOL-HAS-UPPER
+006220         PERFORM 3121-SEED-UPPER-CHAR THRU 3121-EXIT
+006230     END-IF.
+006240     IF PG-POOL-HAS-LOWER
+006250         PERFORM 3122-SEED-LOWER-CHAR THRU 3122-EXIT
+006260     END-IF.
+006270     IF PG-POOL-HAS-DIGIT
+006280         PERFORM 3123-SEED-DIGIT-CHAR THRU 3123-EXIT
+006290     END-IF.
+006300     IF PG-POOL-HAS-SYMBOL
+006310         PERFORM 3124-SEED-SYMBOL-CHAR THRU 3124-EXIT
+006320     END-IF.
+006330 3100-EXIT.
+006340     EXIT.
+006350
+006360 3110-FILL-ONE-POSITION.
+006370     COMPUTE PG-RAND-INDEX =
+006380         FUNCTION INTEGER(FUNCTION RANDOM * PG-CHARACTERS-LENGTH)
+006390        + 1.
+006400     MOVE PG-CHARACTERS(PG-RAND-INDEX:1)
+006410         TO PG-PASSWORD(PG-SUBSCRIPT:1).
+006420 3110-EXIT.
+006430     EXIT.
+006440
+006450 3121-SEED-UPPER-CHAR.
+006460     COMPUTE PG-RAND-INDEX =
+006470         FUNCTION INTEGER(FUNCTION RANDOM * PG-CANDIDATE-LENGTH)
+006480        + 1.
+006490     COMPUTE PG-SUBSCRIPT =
+006500         FUNCTION INTEGER(FUNCTION RANDOM * PG-ACTIVE-UPPER-LEN)
+006510        + 1.
+006520     MOVE PG-ACTIVE-UPPER(PG-SUBSCRIPT:1)
+006530         TO PG-PASSWORD(PG-RAND-INDEX:1).
+006540 3121-EXIT.
+006550     EXIT.
+006560
+006570 3122-SEED-LOWER-CHAR.
+006580     COMPUTE PG-RAND-INDEX =
+006590         FUNCTION INTEGER(FUNCTION RANDOM * PG-CANDIDATE-LENGTH)
+006600        + 1.
+006610     COMPUTE PG-SUBSCRIPT =
+006620         FUNCTION INTEGER(FUNCTION RANDOM * PG-ACTIVE-LOWER-LEN)
+006630        + 1.
+006640     MOVE PG-ACTIVE-LOWER(PG-SUBSCRIPT:1)
+006650         TO PG-PASSWORD(PG-RAND-INDEX:1).
+006660 3122-EXIT.
+006670     EXIT.
+006680
+006690 3123-SEED-DIGIT-CHAR.
+006700     COMPUTE PG-RAND-INDEX =
+006710         FUNCTION INTEGER(FUNCTION RANDOM * PG-CANDIDATE-LENGTH)
+006720        + 1.
+006730     COMPUTE PG-SUBSCRIPT =
+006740         FUNCTION INTEGER(FUNCTION RANDOM * PG-ACTIVE-DIGIT-LEN)
+006750        + 1.
+006760     MOVE PG-ACTIVE-DIGIT(PG-SUBSCRIPT:1)
+006770         TO PG-PASSWORD(PG-RAND-INDEX:1).
+006780 3123-EXIT.
+006790     EXIT.
+006800
+006810 3124-SEED-SYMBOL-CHAR.
+006820     COMPUTE PG-RAND-INDEX =
+006830         FUNCTION INTEGER(FUNCTION RANDOM * PG-CANDIDATE-LENGTH)
+006840        + 1.
+006850     COMPUTE PG-SUBSCRIPT =
+006860         FUNCTION INTEGER(FUNCTION RANDOM * PG-ACTIVE-SYMBOL-LEN)
+006870        + 1.
+006880     MOVE PG-ACTIVE-SYMBOL(PG-SUBSCRIPT:1)
+006890         TO PG-PASSWORD(PG-RAND-INDEX:1).
+006900 3124-EXIT.
+006910     EXIT.
+006920
+006930*****************************************************************
+006940*    3200-CHECK-COMPLEXITY - THE CANDIDATE MUST CONTAIN AT LEAST
+006950*    ONE CHARACTER FROM EVERY CLASS THAT IS ACTUALLY ACTIVE IN
+006960*    THE POOL (A NUMERIC-PIN POOL HAS NO UPPER/LOWER/SYMBOL
+006970*    REQUIREMENT TO SATISFY).
+006980*****************************************************************
+006990 3200-CHECK-COMPLEXITY.
+007000     MOVE 'N' TO PG-CAND-HAS-UPPER-SW.
+007010     MOVE 'N' TO PG-CAND-HAS-LOWER-SW.
+007020     MOVE 'N' TO PG-CAND-HAS-DIGIT-SW.
+007030     MOVE 'N' TO PG-CAND-HAS-SYMBOL-SW.
+007040
+007050     PERFORM 3210-CLASSIFY-ONE-CHAR THRU 3210-EXIT
+007060         VARYING PG-SUBSCRIPT FROM 1 BY 1
+007070         UNTIL PG-SUBSCRIPT > PG-CANDIDATE-LENGTH.
+007080
+007090     MOVE 'Y' TO PG-COMPLEXITY-OK-SWITCH.
+007100     IF PG-POOL-HAS-UPPER AND PG-CAND-HAS-UPPER-SW NOT = 'Y'
+007110         MOVE 'N' TO PG-COMPLEXITY-OK-SWITCH
+007120     END-IF.
+007130     IF PG-POOL-HAS-LOWER AND PG-CAND-HAS-LOWER-SW NOT = 'Y'
+007140         MOVE 'N' TO PG-COMPLEXITY-OK-SWITCH
+007150     END-IF.
+007160     IF PG-POOL-HAS-DIGIT AND PG-CAND-HAS-DIGIT-SW NOT = 'Y'
+007170         MOVE 'N' TO PG-COMPLEXITY-OK-SWITCH
+007180     END-IF.
+007190     IF PG-POOL-HAS-SYMBOL AND PG-CAND-HAS-SYMBOL-SW NOT = 'Y'
+007200         MOVE 'N' TO PG-COMPLEXITY-OK-SWITCH
+007210     END-IF.
+007220 3200-EXIT.
+007230     EXIT.
+007240
+007250 3210-CLASSIFY-ONE-CHAR.
+007260     MOVE PG-PASSWORD(PG-SUBSCRIPT:1) TO PG-SCAN-CHAR.
+007270     IF PG-SCAN-CHAR >= 'A' AND PG-SCAN-CHAR <= 'Z'
+007280         MOVE 'Y' TO PG-CAND-HAS-UPPER-SW
+007290     ELSE
+007300         IF PG-SCAN-CHAR >= 'a' AND PG-SCAN-CHAR <= 'z'
+007310             MOVE 'Y' TO PG-CAND-HAS-LOWER-SW
+007320         ELSE
+007330             IF PG-SCAN-CHAR >= '0' AND PG-SCAN-CHAR <= '9'
+007340                 MOVE 'Y' TO PG-CAND-HAS-DIGIT-SW
+007350             ELSE
+007360                 MOVE 'Y' TO PG-CAND-HAS-SYMBOL-SW
+007370             END-IF
+007380         END-IF
+007390     END-IF.
+007400 3210-EXIT.
+007410     EXIT.
+007420
+007430*****************************************************************
+007440*    3300-CHECK-HISTORY - REJECTS THE CANDIDATE IF IT MATCHES ANY
+007450*    PASSWORD THIS ACCOUNT WAS ISSUED WITHIN THE LAST
+007460*    PG-PC-HISTORY-RETENTION GENERATIONS.  FIRST PASS FINDS THE
+007470*    ACCOUNT'S HIGHEST SEQUENCE NUMBER, SECOND PASS COMPARES ONLY
+007480*    THE ENTRIES INSIDE THE RETENTION WINDOW.
+007490*****************************************************************
+007500 3300-CHECK-HISTORY.
+007510     MOVE 'N' TO PG-HIST-FOUND-SWITCH.
+007520     MOVE ZERO TO PG-HIST-MAX-SEQ.
+007530     PERFORM 3310-FIND-MAX-HISTORY-SEQ THRU 3310-EXIT.
+007540
+007550     COMPUTE PG-HIST-WINDOW-START =
+007560         PG-HIST-MAX-SEQ - PG-PC-HISTORY-RETENTION + 1.
+007570     IF PG-HIST-WINDOW-START < 1
+007580         MOVE 1 TO PG-HIST-WINDOW-START
+007590     END-IF.
+007600
+007610     PERFORM 3330-SCAN-HISTORY-WINDOW THRU 3330-EXIT.
+007620 3300-EXIT.
+007630     EXIT.
+007640
+007650 3310-FIND-MAX-HISTORY-SEQ.
+007660     MOVE PG-IN-ACCOUNT-ID TO PG-HI-ACCOUNT-ID.
+007670     MOVE ZERO TO PG-HI-SEQUENCE-NO.
+007680     MOVE 'N' TO PG-HIST-EOF-SWITCH.
+007690     START PASSWORD-HISTORY-FILE KEY IS NOT LESS THAN PG-HI-KEY
+007700         INVALID KEY
+007710             MOVE 'Y' TO PG-HIST-EOF-SWITCH
+007720     END-START.
+007730     PERFORM 3311-READ-NEXT-FOR-MAX THRU 3311-EXIT
+007740         UNTIL PG-HIST-END-OF-SET.
+007750 3310-EXIT.
+007760     EXIT.
+007770
+007780 3311-READ-NEXT-FOR-MAX.
+007790     READ PASSWORD-HISTORY-FILE NEXT RECORD
+007800         AT END
+007810             MOVE 'Y' TO PG-HIST-EOF-SWITCH
+007820     END-READ.
+007830     IF NOT PG-HIST-END-OF-SET
+007840         IF PG-HI-ACCOUNT-ID NOT = PG-IN-ACCOUNT-ID
+007850             MOVE 'Y' TO PG-HIST-EOF-SWITCH
+007860         ELSE
+007870             IF PG-HI-SEQUENCE-NO > PG-HIST-MAX-SEQ
+007880                 MOVE PG-HI-SEQUENCE-NO TO PG-HIST-MAX-SEQ
+007890             END-IF
+007900         END-IF
+007910     END-IF.
+007920 3311-EXIT.
+007930     EXIT.
+007940
+007950 3330-SCAN-HISTORY-WINDOW.
+007960     MOVE PG-IN-ACCOUNT-ID TO PG-HI-ACCOUNT-ID.
+007970     MOVE ZERO TO PG-HI-SEQUENCE-NO.
+007980     MOVE 'N' TO PG-HIST-EOF-SWITCH.
+007990     START PASSWORD-HISTORY-FILE KEY IS NOT LESS THAN PG-HI-KEY
+008000         INVALID KEY
+008010             MOVE 'Y' TO PG-HIST-EOF-SWITCH
+008020     END-START.
+008030     PERFORM 3331-READ-NEXT-FOR-MATCH THRU 3331-EXIT
+008040         UNTIL PG-HIST-END-OF-SET.
+008050 3330-EXIT.
+008060     EXIT.
+008070
+008080 3331-READ-NEXT-FOR-MATCH.
+008090     READ PASSWORD-HISTORY-FILE NEXT RECORD
+008100         AT END
+008110             MOVE 'Y' TO PG-HIST-EOF-SWITCH
+008120     END-READ.
+008130     IF NOT PG-HIST-END-OF-SET
+008140         IF PG-HI-ACCOUNT-ID NOT = PG-IN-ACCOUNT-ID
+008150             MOVE 'Y' TO PG-HIST-EOF-SWITCH
+008160         ELSE
+008170             IF PG-HI-SEQUENCE-NO >= PG-HIST-WINDOW-START
+008180                 IF PG-HI-PASSWORD = PG-PASSWORD
+008190                     MOVE 'Y' TO PG-HIST-FOUND-SWITCH
+008200                 END-IF
+008210             END-IF
+008220         END-IF
+008230     END-IF.
+008240 3331-EXIT.
+008250     EXIT.
+008260
+008270 3400-WRITE-HISTORY-ENTRY.
+008280     MOVE PG-IN-ACCOUNT-ID TO PG-HI-ACCOUNT-ID.
+008290     COMPUTE PG-HI-SEQUENCE-NO = PG-HIST-MAX-SEQ + 1.
+008300     MOVE PG-PASSWORD TO PG-HI-PASSWORD.
+008310     MOVE PG-TODAY-YMD TO PG-HI-GEN-DATE.
+008320     WRITE PG-HISTORY-RECORD
+008330         INVALID KEY
+008340             DISPLAY "PGPWDGEN: HISTORY WRITE FAILED FOR "
+008350                 PG-IN-ACCOUNT-ID
+008360     END-WRITE.
+008370 3400-EXIT.
+008380     EXIT.
+008390
+008400*****************************************************************
+008410*    4000-WRITE-OUTPUT-RECORDS - ONE FEED RECORD FOR THE
+008420*    DOWNSTREAM PROVISIONING INTAKE JOB.  CALLED ONLY WHEN THE
+008425*    ACCOUNT CLEARED 3000-GENERATE-PASSWORD; THE AUDIT RECORD
+008428*    FOR BOTH THE ACCEPTED AND REJECTED CASE IS WRITTEN FROM
+008432*    3000-GENERATE-PASSWORD ITSELF.
+008440*****************************************************************
+008450 4000-WRITE-OUTPUT-RECORDS.
+008460     PERFORM 4100-WRITE-FEED-RECORD THRU 4100-EXIT.
+008480 4000-EXIT.
+008490     EXIT.
+008500
+008510 4100-WRITE-FEED-RECORD.
+008520     MOVE SPACES TO PG-FEED-RECORD.
+008530     MOVE PG-IN-ACCOUNT-ID TO PG-FD-ACCOUNT-ID.
+008540     MOVE PG-PASSWORD TO PG-FD-PASSWORD.
+008550     MOVE PG-TODAY-YMD TO PG-FD-GEN-DATE.
+008560     MOVE PG-EXPIRATION-YMD TO PG-FD-EXPIRATION-DATE.
+008570     WRITE PG-FEED-RECORD.
+008580 4100-EXIT.
+008590     EXIT.
+008600
+008610 4200-WRITE-AUDIT-RECORD.
+008620     PERFORM 4300-MASK-PASSWORD THRU 4300-EXIT.
+008630     MOVE SPACES TO PG-AUDIT-RECORD.
+008640     MOVE PG-PC-REQUESTOR-ID TO PG-AD-REQUESTOR-ID.
+008650     MOVE PG-IN-ACCOUNT-ID TO PG-AD-ACCOUNT-ID.
+008660     MOVE PG-TIMESTAMP-DISPLAY TO PG-AD-GEN-TIMESTAMP.
+008670     MOVE PG-MASKED-PASSWORD TO PG-AD-MASKED-PASSWORD.
+008680     MOVE PG-RETRY-COUNT TO PG-AD-RETRY-COUNT.
+008682     IF PG-PASSWORD-ACCEPTED
+008684         MOVE 'A' TO PG-AD-STATUS
+008686     ELSE
+008688         MOVE 'R' TO PG-AD-STATUS
+008690     END-IF.
+008692     WRITE PG-AUDIT-RECORD.
+008700 4200-EXIT.
+008710     EXIT.
+008720
+008730*****************************************************************
+008740*    4300-MASK-PASSWORD - THE CLEARTEXT PASSWORD NEVER REACHES
+008750*    THE AUDIT LOG.  EVERY POSITION OF THE MASKED FORM IS
+008760*    ASTERISKED OUT - NO PART OF THE REAL VALUE IS KEPT.
+008770*****************************************************************
+008780 4300-MASK-PASSWORD.
+008790     MOVE SPACES TO PG-MASKED-PASSWORD.
+008800     PERFORM 4310-MASK-ONE-CHAR THRU 4310-EXIT
+008810         VARYING PG-SUBSCRIPT FROM 1 BY 1
+008820         UNTIL PG-SUBSCRIPT > PG-CANDIDATE-LENGTH.
+008830 4300-EXIT.
+008840     EXIT.
+008850
+008860 4310-MASK-ONE-CHAR.
+008870     MOVE '*' TO PG-MASKED-PASSWORD(PG-SUBSCRIPT:1).
+008880 4310-EXIT.
+008890     EXIT.
+008900
+008910*****************************************************************
+008920*    5000-CHECKPOINT-IF-NEEDED - EVERY PG-PC-CHECKPOINT-INTERVAL
+008930*    ACCOUNTS READ, THE LAST ACCOUNT ID READ IS WRITTEN TO
+008940*    CHECKPOINT-FILE SO AN OPERATOR CAN RESTART FROM THERE
+008950*    INSTEAD OF FROM ACCOUNT ONE.  THE INTERVAL IS COUNTED ON
+008960*    ACCOUNTS READ, NOT ACCOUNTS ACCEPTED, SO AN ACCOUNT THAT
+008970*    EXHAUSTS ITS RETRIES WITHOUT EVER BEING ACCEPTED STILL
+008980*    ADVANCES THE CHECKPOINT POSITION.
+008990*****************************************************************
+009000 5000-CHECKPOINT-IF-NEEDED.
+009010     ADD 1 TO PG-SINCE-LAST-CHECKPOINT.
+009020     IF PG-SINCE-LAST-CHECKPOINT NOT < PG-PC-CHECKPOINT-INTERVAL
+009030         PERFORM 5100-WRITE-CHECKPOINT-RECORD THRU 5100-EXIT
+009040         MOVE ZERO TO PG-SINCE-LAST-CHECKPOINT
+009050     END-IF.
+009060 5000-EXIT.
+009070     EXIT.
+009080
+009090 5100-WRITE-CHECKPOINT-RECORD.
+009100     MOVE PG-IN-ACCOUNT-ID TO PG-CK-LAST-ACCOUNT-ID.
+009110     MOVE PG-ACCOUNTS-READ TO PG-CK-ACCOUNTS-COMPLETED.
+009120     MOVE PG-TIMESTAMP-DISPLAY TO PG-CK-CHECKPOINT-TIME.
+009130     OPEN OUTPUT CHECKPOINT-FILE.
+009132     IF PG-CHKPT-STATUS NOT = '00'
+009134         DISPLAY "PGPWDGEN: *WARNING* CANNOT OPEN CHKPT FILE "
+009136             "- STATUS " PG-CHKPT-STATUS
+009138             " - RESTART POINT NOT SAVED FOR ACCOUNT "
+009140             PG-IN-ACCOUNT-ID
+009142     ELSE
+009144         WRITE PG-CHECKPOINT-RECORD
+009146         CLOSE CHECKPOINT-FILE
+009148     END-IF.
+009160 5100-EXIT.
+009170     EXIT.
+009180
+009190*****************************************************************
+009200*    9000-TERMINATE - REACHING THIS PARAGRAPH MEANS THE WHOLE
+009210*    ACCOUNT FILE WAS READ TO EOF, SO THE CHECKPOINT FROM THIS
+009220*    RUN NO LONGER APPLIES.  THE CHECKPOINT FILE IS RE-OPENED
+009230*    OUTPUT AND CLOSED WITHOUT WRITING A RECORD, LEAVING IT
+009240*    EMPTY SO TOMORROW NIGHT'S RUN STARTS CLEAN INSTEAD OF
+009250*    BEING MISREAD AS A RESTART OF TONIGHT'S COMPLETED BATCH.
+009260*****************************************************************
+009270 9000-TERMINATE.
+009280     CLOSE ACCOUNT-IN-FILE.
+009290     CLOSE PASSWORD-FEED-FILE.
+009300     CLOSE AUDIT-LOG-FILE.
+009310     CLOSE PASSWORD-HISTORY-FILE.
+009320     OPEN OUTPUT CHECKPOINT-FILE.
+009322     IF PG-CHKPT-STATUS NOT = '00'
+009324         DISPLAY "PGPWDGEN: *WARNING* CANNOT OPEN CHKPT FILE "
+009326             "- STATUS " PG-CHKPT-STATUS
+009328             " - STALE CHECKPOINT NOT CLEARED"
+009330     ELSE
+009332         CLOSE CHECKPOINT-FILE
+009334     END-IF.
+009340     DISPLAY "PGPWDGEN: " PG-ACCOUNTS-PROCESSED
+009350         " ACCOUNTS PROCESSED THIS RUN".
+009360 9000-EXIT.
+009370     EXIT.
+009380
