@@ -0,0 +1,8 @@
+000100*****************************************************************
+000200*    PGACCT.CPY                                                 *
+000300*    ACCOUNT-IN-RECORD - ONE ACCOUNT ID PER NIGHTLY PROVISIONING *
+000400*    BATCH RUN.  READ BY PASSWORD-GENERATOR (PGPWDGEN).         *
+000500*****************************************************************
+000600 01  PG-ACCOUNT-IN-RECORD.
+000700     05  PG-IN-ACCOUNT-ID           PIC X(08).
+000800     05  FILLER                     PIC X(72).
