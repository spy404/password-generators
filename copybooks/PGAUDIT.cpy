@@ -0,0 +1,24 @@
+000100*****************************************************************
+000200*    PGAUDIT.CPY                                                *
+000300*    PG-AUDIT-RECORD - ONE ENTRY PER ACCOUNT OFFERED TO         *
+000400*    3000-GENERATE-PASSWORD, FOR SOX / ACCESS-CONTROL AUDIT     *
+000500*    TRAIL.  WRITTEN WHETHER THE ACCOUNT CLEARED COMPLEXITY AND *
+000600*    HISTORY OR EXHAUSTED ITS RETRIES, SO THE TRAIL IS COMPLETE *
+000650*    EVEN FOR ACCOUNTS THAT NEVER RECEIVED A PASSWORD.  THE     *
+000675*    CLEARTEXT PASSWORD IS NEVER WRITTEN HERE - ONLY THE MASKED *
+000680*    FORM.                                                      *
+000700*                                                                *
+000710*    PG-AD-STATUS VALUES -                                      *
+000720*        'A' = ACCEPTED - PASSWORD ISSUED TO PG-FEED-RECORD     *
+000730*        'R' = REJECTED - RETRIES EXHAUSTED, NO PASSWORD ISSUED *
+000800*****************************************************************
+000900 01  PG-AUDIT-RECORD.
+001000     05  PG-AD-REQUESTOR-ID         PIC X(08).
+001100     05  PG-AD-ACCOUNT-ID           PIC X(08).
+001200     05  PG-AD-GEN-TIMESTAMP        PIC X(26).
+001300     05  PG-AD-MASKED-PASSWORD      PIC X(32).
+001400     05  PG-AD-RETRY-COUNT          PIC 9(03).
+001500     05  PG-AD-STATUS               PIC X(01).
+001600         88  PG-AD-ACCEPTED              VALUE 'A'.
+001700         88  PG-AD-REJECTED              VALUE 'R'.
+001800     05  FILLER                     PIC X(20).
