@@ -0,0 +1,22 @@
+000100*****************************************************************
+000200*    PGPARM.CPY                                                 *
+000300*    PG-PARM-CARD-RECORD - JOB CONTROL CARD READ ONCE AT START   *
+000400*    OF PASSWORD-GENERATOR IN PLACE OF A HARDCODED LENGTH/POOL.  *
+000500*                                                                *
+000600*    PG-PC-CHARSET-MODE VALUES -                                *
+000700*        'F' = FULL MIX (UPPER/LOWER/DIGIT/SYMBOL)               *
+000800*        'A' = ALPHANUMERIC ONLY (NO SYMBOLS)                    *
+000900*        'N' = NUMERIC PIN ONLY                                  *
+001000*****************************************************************
+001100 01  PG-PARM-CARD-RECORD.
+001200     05  PG-PC-REQUESTOR-ID         PIC X(08).
+001300     05  PG-PC-PASSWORD-LENGTH      PIC 9(02).
+001400     05  PG-PC-CHARSET-MODE         PIC X(01).
+001500         88  PG-PC-FULL-MIX              VALUE 'F'.
+001600         88  PG-PC-ALPHANUMERIC-ONLY     VALUE 'A'.
+001700         88  PG-PC-NUMERIC-PIN-ONLY      VALUE 'N'.
+001800     05  PG-PC-EXCLUDE-AMBIGUOUS-SW PIC X(01).
+001900         88  PG-PC-EXCLUDE-AMBIGUOUS     VALUE 'Y'.
+002000     05  PG-PC-CHECKPOINT-INTERVAL  PIC 9(05).
+002100     05  PG-PC-HISTORY-RETENTION    PIC 9(02).
+002200     05  FILLER                     PIC X(51).
