@@ -0,0 +1,14 @@
+000100*****************************************************************
+000200*    PGHIST.CPY                                                 *
+000300*    PG-HISTORY-RECORD - PASSWORD-HISTORY-FILE, INDEXED BY       *
+000400*    ACCOUNT ID + SEQUENCE SO ALL PRIOR PASSWORDS FOR AN         *
+000500*    ACCOUNT CAN BE BROWSED WITH START/READ NEXT WITHIN THE      *
+000600*    RETENTION WINDOW.                                           *
+000700*****************************************************************
+000800 01  PG-HISTORY-RECORD.
+000900     05  PG-HI-KEY.
+001000         10  PG-HI-ACCOUNT-ID       PIC X(08).
+001100         10  PG-HI-SEQUENCE-NO      PIC 9(04).
+001200     05  PG-HI-PASSWORD             PIC X(32).
+001300     05  PG-HI-GEN-DATE             PIC X(08).
+001400     05  FILLER                     PIC X(20).
