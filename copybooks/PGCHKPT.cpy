@@ -0,0 +1,15 @@
+000100*****************************************************************
+000200*    PGCHKPT.CPY                                                *
+000300*    PG-CHECKPOINT-RECORD - LAST ACCOUNT ID READ FROM           *
+000400*    ACCOUNT-IN-FILE, WRITTEN EVERY N ACCOUNTS SO AN OPERATOR   *
+000500*    CAN RESTART A LARGE BATCH RUN WITHOUT REREADING ACCOUNTS   *
+000550*    ALREADY OFFERED TO 3000-GENERATE-PASSWORD.  THIS ADVANCES  *
+000560*    ON ACCOUNTS READ, NOT ACCOUNTS ACCEPTED - AN ACCOUNT THAT  *
+000570*    EXHAUSTED ITS RETRIES HAS A REJECTED PG-AUDIT-RECORD ON    *
+000580*    FILE AND IS NOT RETRIED ON RESTART.                        *
+000600*****************************************************************
+000800 01  PG-CHECKPOINT-RECORD.
+000900     05  PG-CK-LAST-ACCOUNT-ID      PIC X(08).
+001000     05  PG-CK-ACCOUNTS-COMPLETED   PIC 9(07).
+001100     05  PG-CK-CHECKPOINT-TIME      PIC X(26).
+001200     05  FILLER                     PIC X(27).
