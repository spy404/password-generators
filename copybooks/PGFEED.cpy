@@ -0,0 +1,13 @@
+000100*****************************************************************
+000200*    PGFEED.CPY                                                 *
+000300*    PG-FEED-RECORD - FIXED-WIDTH PROVISIONING FEED LAYOUT.      *
+000400*    ONE RECORD PER ACCOUNT, WRITTEN BY PASSWORD-GENERATOR AND   *
+000500*    READ BY THE DOWNSTREAM PROVISIONING INTAKE JOB AND BY THE   *
+000600*    RUN-SUMMARY REPORT PROGRAM (PGPWDRPT).                      *
+000700*****************************************************************
+000800 01  PG-FEED-RECORD.
+000900     05  PG-FD-ACCOUNT-ID           PIC X(08).
+001000     05  PG-FD-PASSWORD             PIC X(32).
+001100     05  PG-FD-GEN-DATE             PIC X(08).
+001200     05  PG-FD-EXPIRATION-DATE      PIC X(08).
+001300     05  FILLER                     PIC X(24).
