@@ -0,0 +1,310 @@
+000100******************************************************************
+000110*    PROGRAM  : PGPWDRPT (PASSWORD-REPORT)
+000120*    AUTHOR    : D. OKAFOR, ACCESS CONTROL SYSTEMS GROUP
+000130*    INSTALLATION : CORPORATE DATA CENTER
+000140*    DATE-WRITTEN : 08/09/2026
+000150*
+000160*    REMARKS
+000170*    COMPANION TO PASSWORD-GENERATOR (PGPWDGEN).  READS THE
+000180*    PROVISIONING FEED FILE AND THE AUDIT LOG FROM A COMPLETED
+000190*    BATCH RUN AND DISPLAYS A RUN SUMMARY - TOTAL GENERATED, TOTAL
+000200*    ACCOUNTS THAT NEEDED A RETRY, A BREAKDOWN BY REQUESTED
+000210*    LENGTH, AND A CHARACTER-CLASS DISTRIBUTION - SO AN OPERATOR
+000220*    CAN SANITY CHECK A RUN BEFORE IT GOES TO DOWNSTREAM
+000230*    PROVISIONING WITHOUT OPENING THE PASSWORD FILE ITSELF.
+000240*
+000250*    MAINTENANCE HISTORY
+000260*    DATE-WRITTEN.... 08/09/2026  DLO  ORIGINAL RUN-SUMMARY REPORT
+000262*    MODIFIED........ 08/09/2026  DLO  STATUS CHECK ON BOTH FILE
+000264*                                      OPENS; SURFACES ACCOUNTS
+000266*                                      REJECTED FOR EXHAUSTING
+000268*                                      RETRIES FROM PG-AD-STATUS
+000270******************************************************************
+000280 IDENTIFICATION DIVISION.
+000290 PROGRAM-ID. PASSWORD-REPORT.
+000300 AUTHOR. D. OKAFOR.
+000310 INSTALLATION. CORPORATE DATA CENTER.
+000320 DATE-WRITTEN. 08/09/2026.
+000330 DATE-COMPILED.
+000340
+000350 ENVIRONMENT DIVISION.
+000360 INPUT-OUTPUT SECTION.
+000370 FILE-CONTROL.
+000380     SELECT PASSWORD-FEED-FILE ASSIGN TO "PWDFEED"
+000390         ORGANIZATION IS LINE SEQUENTIAL
+000400         FILE STATUS IS PR-FEED-STATUS.
+000410
+000420     SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+000430         ORGANIZATION IS LINE SEQUENTIAL
+000440         FILE STATUS IS PR-AUDIT-STATUS.
+000450
+000460 DATA DIVISION.
+000470 FILE SECTION.
+000480 FD  PASSWORD-FEED-FILE
+000490     RECORDING MODE IS F.
+000500     COPY PGFEED.
+000510
+000520 FD  AUDIT-LOG-FILE
+000530     RECORDING MODE IS F.
+000540     COPY PGAUDIT.
+000550
+000560 WORKING-STORAGE SECTION.
+000570
+000580******************************************************************
+000590*    CONSTANTS
+000600******************************************************************
+000610 01  PR-CONSTANTS.
+000620     05  PR-MAX-LENGTH              PIC 9(02) COMP VALUE 32.
+000630
+000640******************************************************************
+000650*    SWITCHES
+000660******************************************************************
+000670 01  PR-SWITCHES.
+000680     05  PR-FEED-EOF-SWITCH         PIC X(01) VALUE 'N'.
+000690         88  PR-END-OF-FEED              VALUE 'Y'.
+000700     05  PR-AUDIT-EOF-SWITCH        PIC X(01) VALUE 'N'.
+000710         88  PR-END-OF-AUDIT              VALUE 'Y'.
+000720
+000730******************************************************************
+000740*    FILE STATUS FIELDS
+000750******************************************************************
+000760 01  PR-FILE-STATUSES.
+000770     05  PR-FEED-STATUS             PIC X(02).
+000780     05  PR-AUDIT-STATUS            PIC X(02).
+000790
+000800******************************************************************
+000810*    RUN COUNTERS
+000820******************************************************************
+000830 01  PR-COUNTERS.
+000840     05  PR-TOTAL-GENERATED         PIC 9(07) COMP VALUE ZERO.
+000850     05  PR-TOTAL-AUDIT-RECORDS     PIC 9(07) COMP VALUE ZERO.
+000860     05  PR-TOTAL-RETRIED-ACCOUNTS  PIC 9(07) COMP VALUE ZERO.
+000870     05  PR-TOTAL-RETRY-ATTEMPTS    PIC 9(09) COMP VALUE ZERO.
+000875     05  PR-TOTAL-REJECTED-ACCOUNTS PIC 9(07) COMP VALUE ZERO.
+000880     05  PR-MAX-RETRY-SEEN          PIC 9(03) COMP VALUE ZERO.
+000890
+000900 01  PR-LENGTH-DISTRIBUTION.
+000910     05  PR-LENGTH-COUNT            PIC 9(07) COMP
+000920             OCCURS 32 TIMES VALUE ZERO.
+000930
+000940 01  PR-CLASS-TOTALS.
+000950     05  PR-TOTAL-UPPER-CHARS       PIC 9(09) COMP VALUE ZERO.
+000960     05  PR-TOTAL-LOWER-CHARS       PIC 9(09) COMP VALUE ZERO.
+000970     05  PR-TOTAL-DIGIT-CHARS       PIC 9(09) COMP VALUE ZERO.
+000980     05  PR-TOTAL-SYMBOL-CHARS      PIC 9(09) COMP VALUE ZERO.
+000990
+001000******************************************************************
+001010*    SCAN WORK AREA
+001020******************************************************************
+001030 01  PR-SCAN-WORK.
+001040     05  PR-SCAN-INDEX              PIC 9(02) COMP.
+001050     05  PR-SCAN-CHAR               PIC X(01).
+001060     05  PR-ACTUAL-LENGTH           PIC 9(02) COMP.
+001070     05  PR-LEN-IDX                 PIC 9(02) COMP.
+001080
+001090 PROCEDURE DIVISION.
+001100
+001110******************************************************************
+001120*    0000-MAINLINE
+001130******************************************************************
+001140 0000-MAINLINE.
+001150     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001160
+001170     PERFORM 2000-PROCESS-FEED-FILE THRU 2000-EXIT
+001180         UNTIL PR-END-OF-FEED.
+001190
+001200     PERFORM 3000-PROCESS-AUDIT-FILE THRU 3000-EXIT
+001210         UNTIL PR-END-OF-AUDIT.
+001220
+001230     PERFORM 4000-PRINT-REPORT THRU 4000-EXIT.
+001240
+001250     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+001260
+001270     STOP RUN.
+001280
+001290 1000-INITIALIZE.
+001300     OPEN INPUT PASSWORD-FEED-FILE.
+001302     IF PR-FEED-STATUS NOT = '00'
+001304         DISPLAY "PGPWDRPT: CANNOT OPEN PASSWORD-FEED-FILE - "
+001306             "STATUS " PR-FEED-STATUS " - ABEND"
+001308         MOVE 16 TO RETURN-CODE
+001310         STOP RUN
+001312     END-IF.
+001314     OPEN INPUT AUDIT-LOG-FILE.
+001316     IF PR-AUDIT-STATUS NOT = '00'
+001318         DISPLAY "PGPWDRPT: CANNOT OPEN AUDIT-LOG-FILE - STATUS "
+001319             PR-AUDIT-STATUS " - ABEND"
+001322         MOVE 16 TO RETURN-CODE
+001324         STOP RUN
+001326     END-IF.
+001328 1000-EXIT.
+001330     EXIT.
+001340
+001350******************************************************************
+001360*    2000-PROCESS-FEED-FILE - ONE FEED RECORD PER PASSWORD ISSUED.
+001370*    ACCUMULATES THE TOTAL GENERATED, THE LENGTH DISTRIBUTION, AND
+001380*    THE CHARACTER-CLASS DISTRIBUTION ACROSS ALL PASSWORDS IN THE
+001390*    RUN.
+001400******************************************************************
+001410 2000-PROCESS-FEED-FILE.
+001420     PERFORM 2100-READ-FEED-RECORD THRU 2100-EXIT.
+001430     IF PR-END-OF-FEED
+001440         GO TO 2000-EXIT
+001450     END-IF.
+001460
+001470     PERFORM 2200-ACCUMULATE-FEED-STATS THRU 2200-EXIT.
+001480 2000-EXIT.
+001490     EXIT.
+001500
+001510 2100-READ-FEED-RECORD.
+001520     READ PASSWORD-FEED-FILE
+001530         AT END
+001540             MOVE 'Y' TO PR-FEED-EOF-SWITCH
+001550     END-READ.
+001560 2100-EXIT.
+001570     EXIT.
+001580
+001590 2200-ACCUMULATE-FEED-STATS.
+001600     ADD 1 TO PR-TOTAL-GENERATED.
+001610     PERFORM 2210-FIND-ACTUAL-LENGTH THRU 2210-EXIT.
+001620     IF PR-ACTUAL-LENGTH > ZERO
+001630         ADD 1 TO PR-LENGTH-COUNT(PR-ACTUAL-LENGTH)
+001640     END-IF.
+001650     PERFORM 2220-CLASSIFY-ONE-CHAR THRU 2220-EXIT
+001660         VARYING PR-SCAN-INDEX FROM 1 BY 1
+001670         UNTIL PR-SCAN-INDEX > PR-ACTUAL-LENGTH.
+001680 2200-EXIT.
+001690     EXIT.
+001700
+001710******************************************************************
+001720*    2210-FIND-ACTUAL-LENGTH - PG-FD-PASSWORD IS STORED IN A FIXED
+001730*    PIC X(32) FIELD, RIGHT-PADDED WITH SPACES, SO THE TRUE LENGTH
+001740*    IS WHATEVER IS LEFT AFTER TRIMMING TRAILING SPACES.
+001750******************************************************************
+001760 2210-FIND-ACTUAL-LENGTH.
+001770     MOVE PR-MAX-LENGTH TO PR-ACTUAL-LENGTH.
+001780     PERFORM 2211-BACK-UP-ONE THRU 2211-EXIT
+001790         UNTIL PR-ACTUAL-LENGTH = ZERO
+001800            OR PG-FD-PASSWORD(PR-ACTUAL-LENGTH:1) NOT = SPACE.
+001810 2210-EXIT.
+001820     EXIT.
+001830
+001840 2211-BACK-UP-ONE.
+001850     SUBTRACT 1 FROM PR-ACTUAL-LENGTH.
+001860 2211-EXIT.
+001870     EXIT.
+001880
+001890 2220-CLASSIFY-ONE-CHAR.
+001900     MOVE PG-FD-PASSWORD(PR-SCAN-INDEX:1) TO PR-SCAN-CHAR.
+001910     IF PR-SCAN-CHAR >= 'A' AND PR-SCAN-CHAR <= 'Z'
+001920         ADD 1 TO PR-TOTAL-UPPER-CHARS
+001930     ELSE
+001940         IF PR-SCAN-CHAR >= 'a' AND PR-SCAN-CHAR <= 'z'
+001950             ADD 1 TO PR-TOTAL-LOWER-CHARS
+001960         ELSE
+001970             IF PR-SCAN-CHAR >= '0' AND PR-SCAN-CHAR <= '9'
+001980                 ADD 1 TO PR-TOTAL-DIGIT-CHARS
+001990             ELSE
+002000                 ADD 1 TO PR-TOTAL-SYMBOL-CHARS
+002010             END-IF
+002020         END-IF
+002030     END-IF.
+002040 2220-EXIT.
+002050     EXIT.
+002060
+002070******************************************************************
+002080*    3000-PROCESS-AUDIT-FILE - ONE AUDIT RECORD PER ACCOUNT
+002090*    OFFERED TO PASSWORD-GENERATOR, WHETHER IT WAS ACCEPTED OR
+002095*    EXHAUSTED ITS RETRIES (PG-AD-STATUS).  FOR AN ACCEPTED
+002100*    RECORD, PG-AD-RETRY-COUNT IS THE NUMBER OF CANDIDATES IT
+002105*    TOOK TO CLEAR COMPLEXITY AND HISTORY, SO A VALUE OVER 1 MEANS
+002110*    THE ACCOUNT WAS REJECTED AND RE-ROLLED AT LEAST ONCE BEFORE
+002115*    SUCCEEDING.
+002120******************************************************************
+002130 3000-PROCESS-AUDIT-FILE.
+002140     PERFORM 3100-READ-AUDIT-RECORD THRU 3100-EXIT.
+002150     IF PR-END-OF-AUDIT
+002160         GO TO 3000-EXIT
+002170     END-IF.
+002180
+002190     PERFORM 3200-ACCUMULATE-AUDIT-STATS THRU 3200-EXIT.
+002200 3000-EXIT.
+002210     EXIT.
+002220
+002230 3100-READ-AUDIT-RECORD.
+002240     READ AUDIT-LOG-FILE
+002250         AT END
+002260             MOVE 'Y' TO PR-AUDIT-EOF-SWITCH
+002270     END-READ.
+002280 3100-EXIT.
+002290     EXIT.
+002300
+002310 3200-ACCUMULATE-AUDIT-STATS.
+002320     ADD 1 TO PR-TOTAL-AUDIT-RECORDS.
+002322     IF PG-AD-REJECTED
+002324         ADD 1 TO PR-TOTAL-REJECTED-ACCOUNTS
+002326     ELSE
+002330         IF PG-AD-RETRY-COUNT > 1
+002340             ADD 1 TO PR-TOTAL-RETRIED-ACCOUNTS
+002350             COMPUTE PR-TOTAL-RETRY-ATTEMPTS =
+002360                 PR-TOTAL-RETRY-ATTEMPTS + PG-AD-RETRY-COUNT - 1
+002370         END-IF
+002372     END-IF.
+002380     IF PG-AD-RETRY-COUNT > PR-MAX-RETRY-SEEN
+002390         MOVE PG-AD-RETRY-COUNT TO PR-MAX-RETRY-SEEN
+002400     END-IF.
+002410 3200-EXIT.
+002420     EXIT.
+002430
+002440******************************************************************
+002450*    4000-PRINT-REPORT
+002460******************************************************************
+002470 4000-PRINT-REPORT.
+002480     DISPLAY "=================================================".
+002490     DISPLAY "PGPWDRPT - PASSWORD GENERATION RUN SUMMARY".
+002500     DISPLAY "=================================================".
+002510     DISPLAY "TOTAL PASSWORDS GENERATED......... "
+002520         PR-TOTAL-GENERATED.
+002530     DISPLAY "TOTAL AUDIT LOG RECORDS............ "
+002540         PR-TOTAL-AUDIT-RECORDS.
+002550     DISPLAY "ACCOUNTS REQUIRING A RETRY......... "
+002560         PR-TOTAL-RETRIED-ACCOUNTS.
+002570     DISPLAY "TOTAL REJECTED/RE-ROLLED CANDIDATES "
+002580         PR-TOTAL-RETRY-ATTEMPTS.
+002585     DISPLAY "ACCOUNTS REJECTED - RETRIES EXHAUSTED "
+002587         PR-TOTAL-REJECTED-ACCOUNTS.
+002590     DISPLAY "HIGHEST RETRY COUNT ON ANY ACCOUNT  "
+002600         PR-MAX-RETRY-SEEN.
+002610     DISPLAY " ".
+002620     DISPLAY "PASSWORD COUNT BY LENGTH -".
+002630     PERFORM 4100-PRINT-LENGTH-LINE THRU 4100-EXIT
+002640         VARYING PR-LEN-IDX FROM 1 BY 1
+002650         UNTIL PR-LEN-IDX > PR-MAX-LENGTH.
+002660     DISPLAY " ".
+002670     DISPLAY "CHARACTER-CLASS DISTRIBUTION -".
+002680     DISPLAY "    UPPER CASE...... " PR-TOTAL-UPPER-CHARS.
+002690     DISPLAY "    LOWER CASE...... " PR-TOTAL-LOWER-CHARS.
+002700     DISPLAY "    DIGITS.......... " PR-TOTAL-DIGIT-CHARS.
+002710     DISPLAY "    SYMBOLS......... " PR-TOTAL-SYMBOL-CHARS.
+002720     DISPLAY "=================================================".
+002730 4000-EXIT.
+002740     EXIT.
+002750
+002760 4100-PRINT-LENGTH-LINE.
+002770     IF PR-LENGTH-COUNT(PR-LEN-IDX) > ZERO
+002780         DISPLAY "    LENGTH " PR-LEN-IDX " ACCOUNTS: "
+002790             PR-LENGTH-COUNT(PR-LEN-IDX)
+002800     END-IF.
+002810 4100-EXIT.
+002820     EXIT.
+002830
+002840******************************************************************
+002850*    9000-TERMINATE
+002860******************************************************************
+002870 9000-TERMINATE.
+002880     CLOSE PASSWORD-FEED-FILE.
+002890     CLOSE AUDIT-LOG-FILE.
+002900     DISPLAY "PGPWDRPT: REPORT COMPLETE".
+002910 9000-EXIT.
+002920     EXIT.
+002930
